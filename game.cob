@@ -1,10 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS LOG-FILE-STATUS.
+           SELECT GAME-SCOREBOARD-FILE ASSIGN TO "GAMESCB"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS SCB-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD GAME-LOG-FILE.
+       01 GAME-LOG-RECORD.
+           COPY GAMELOG.
+       FD GAME-SCOREBOARD-FILE.
+       01 GAME-SCOREBOARD-RECORD.
+           COPY GAMESCB.
        WORKING-STORAGE SECTION.
            01 RAND-NUM USAGE COMP-1.
            01 DATE-SEED PIC 9(16).
            01 DUMMY PIC 99 VALUE ZERO.
+           01 LOG-FILE-STATUS PIC XX VALUE ZERO.
+           01 SCB-FILE-STATUS PIC XX VALUE ZERO.
+           01 POINT-SCORER PIC X(6) VALUE SPACES.
+           01 TWO-PLAYER-SWITCH PIC 9 VALUE ZERO.
+               88 TWO-PLAYER-MODE VALUE 1.
+           01 MODE-ANSWER PIC X VALUE SPACE.
+           01 RAMP.
+               05 RALLY-COUNT PIC 99 VALUE ZERO.
+               05 BALL-STEP PIC 9 VALUE 1.
+               05 COM-STEP PIC 9 VALUE 1.
+               05 COM-MOVE PIC 9 VALUE ZERO.
+           01 RECON.
+               05 RECON-PLAYER-TOTAL PIC 9(3) VALUE ZERO.
+               05 RECON-COM-TOTAL PIC 9(3) VALUE ZERO.
+               05 RECON-EOF-SWITCH PIC 9 VALUE ZERO.
+                   88 RECON-AT-END VALUE 1.
            01 MAP.
                05 Y-VALUE PIC 99 VALUE ZERO.
                05 X-VALUE PIC 99 VALUE ZERO.
@@ -26,6 +58,8 @@
                05 MOV-Y PIC S99 VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM SELECT-MODE
+           PERFORM LOG-SESSION-START
            CALL "initWindow"
            CALL "hideCursor"
            PERFORM DRAW-FIELD
@@ -53,6 +87,19 @@
                           ADD 1 TO PLAYER-X
                           PERFORM DRAW-PLAYER-RACKET
                       END-IF
+                  WHEN "j"
+                      IF TWO-PLAYER-MODE
+                              AND COM-X IS GREATER THAN 1 THEN
+                          PERFORM CLEAN-COM-RACKET
+                          SUBTRACT 1 FROM COM-X
+                          PERFORM DRAW-COM-RACKET
+                      END-IF
+                  WHEN "l"
+                      IF TWO-PLAYER-MODE AND COM-X IS LESS THAN 40 THEN
+                          PERFORM CLEAN-COM-RACKET
+                          ADD 1 TO COM-X
+                          PERFORM DRAW-COM-RACKET
+                      END-IF
                   WHEN " "
                       IF STARTED EQUALS ZERO THEN
                          MOVE 1 TO STARTED
@@ -69,6 +116,7 @@
                              MULTIPLY -1 BY MOV-X
                              MULTIPLY 1 BY MOV-Y
                          END-IF
+                         PERFORM PUSH-SCOREBOARD
                       END-IF
                END-EVALUATE
       ******** Ball
@@ -76,9 +124,11 @@
       ************* Check if anyone scored
                    IF BALL-Y EQUALS 2 THEN
                        ADD 1 TO PLAYER-SCORE
+                       MOVE "PLAYER" TO POINT-SCORER
                        PERFORM RESET-GAME
                    ELSE IF BALL-Y EQUALS 24 THEN
                        ADD 1 TO COM-SCORE
+                       MOVE "COM" TO POINT-SCORER
                        PERFORM RESET-GAME
                    END-IF
       ************ Wall bounce
@@ -95,27 +145,44 @@
       ************ Update ball
                    PERFORM CLEAR-BALL
                    IF MOV-X IS GREATER THAN 0 THEN
-                       ADD 1 TO BALL-X
+                       ADD BALL-STEP TO BALL-X
                    ELSE
-                       SUBTRACT 1 FROM BALL-X
+                       SUBTRACT BALL-STEP FROM BALL-X
                    END-IF
                    IF MOV-Y IS GREATER THAN 0 THEN
-                       ADD 1 TO BALL-Y
+                       ADD BALL-STEP TO BALL-Y
                    ELSE
-                       SUBTRACT 1 FROM BALL-Y
+                       SUBTRACT BALL-STEP FROM BALL-Y
                    END-IF
                    PERFORM DRAW-BALL
                    PERFORM DRAW-PLAYER-RACKET
                    PERFORM DRAW-COM-RACKET
       ************ Com
-                   IF MOV-Y IS LESS THAN ZERO THEN
+                   IF MOV-Y IS LESS THAN ZERO
+                           AND NOT TWO-PLAYER-MODE THEN
                        IF BALL-X IS LESS THAN COM-X THEN
                            PERFORM CLEAN-COM-RACKET
-                           SUBTRACT 1 FROM COM-X
+                           MOVE COM-STEP TO COM-MOVE
+                           IF COM-MOVE IS GREATER THAN COM-X - 1 THEN
+                               COMPUTE COM-MOVE = COM-X - 1
+                           END-IF
+                           IF COM-MOVE IS GREATER
+                                   THAN COM-X - BALL-X THEN
+                               COMPUTE COM-MOVE = COM-X - BALL-X
+                           END-IF
+                           SUBTRACT COM-MOVE FROM COM-X
                            PERFORM DRAW-COM-RACKET
                        ELSE IF BALL-X IS GREATER THAN COM-X THEN
                            PERFORM CLEAN-COM-RACKET
-                           ADD 1 TO COM-X
+                           MOVE COM-STEP TO COM-MOVE
+                           IF COM-MOVE IS GREATER THAN 40 - COM-X THEN
+                               COMPUTE COM-MOVE = 40 - COM-X
+                           END-IF
+                           IF COM-MOVE IS GREATER
+                                   THAN BALL-X - COM-X THEN
+                               COMPUTE COM-MOVE = BALL-X - COM-X
+                           END-IF
+                           ADD COM-MOVE TO COM-X
                            PERFORM DRAW-COM-RACKET
                        END-IF
                    END-IF
@@ -123,9 +190,19 @@
                CALL "delay"
            END-PERFORM
            CALL "resetWindow".
+           PERFORM RECONCILE-SCORE.
        STOP RUN.
 
+       SELECT-MODE.
+           DISPLAY "Two-player mode? (y/n) " WITH NO ADVANCING
+           ACCEPT MODE-ANSWER
+           IF FUNCTION LOWER-CASE(MODE-ANSWER) EQUALS "y" THEN
+               MOVE 1 TO TWO-PLAYER-SWITCH
+           END-IF.
+
        RESET-GAME.
+           PERFORM LOG-POINT
+           PERFORM ADVANCE-RAMP
            MOVE 0 TO STARTED
            PERFORM CLEAR-BALL
            PERFORM CLEAN-COM-RACKET
@@ -139,6 +216,14 @@
            PERFORM DRAW-PLAYER-RACKET
            PERFORM DRAW-BALL.
 
+       ADVANCE-RAMP.
+           ADD 1 TO RALLY-COUNT
+           IF FUNCTION MOD(RALLY-COUNT, 3) EQUALS ZERO THEN
+               IF COM-STEP LESS THAN 3 THEN
+                   ADD 1 TO COM-STEP
+               END-IF
+           END-IF.
+
        DRAW-FIELD.
            PERFORM VARYING Y-VALUE FROM 1 BY 1 UNTIL Y-VALUE > 25
                IF Y-VALUE EQUALS 1 THEN
@@ -252,6 +337,69 @@
                BY VALUE 7
            END-CALL.
 
+       LOG-SESSION-START.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-TIME
+           MOVE "START" TO LOG-SCORER
+           MOVE PLAYER-SCORE TO LOG-PLAYER-SCORE
+           MOVE COM-SCORE TO LOG-COM-SCORE
+           OPEN EXTEND GAME-LOG-FILE
+           IF LOG-FILE-STATUS EQUALS "35" THEN
+               OPEN OUTPUT GAME-LOG-FILE
+           END-IF
+           WRITE GAME-LOG-RECORD
+           CLOSE GAME-LOG-FILE.
+
+       LOG-POINT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-TIME
+           MOVE POINT-SCORER TO LOG-SCORER
+           MOVE PLAYER-SCORE TO LOG-PLAYER-SCORE
+           MOVE COM-SCORE TO LOG-COM-SCORE
+           OPEN EXTEND GAME-LOG-FILE
+           IF LOG-FILE-STATUS EQUALS "35" THEN
+               OPEN OUTPUT GAME-LOG-FILE
+           END-IF
+           WRITE GAME-LOG-RECORD
+           CLOSE GAME-LOG-FILE.
+
+       RECONCILE-SCORE.
+           MOVE ZERO TO RECON-PLAYER-TOTAL
+           MOVE ZERO TO RECON-COM-TOTAL
+           MOVE ZERO TO RECON-EOF-SWITCH
+           OPEN INPUT GAME-LOG-FILE
+           IF LOG-FILE-STATUS EQUALS "35" THEN
+               DISPLAY "RECONCILIATION: no match log entries found."
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM READ-LOG-RECORD
+           PERFORM UNTIL RECON-AT-END
+               IF LOG-SCORER EQUALS "START" THEN
+                   MOVE ZERO TO RECON-PLAYER-TOTAL
+                   MOVE ZERO TO RECON-COM-TOTAL
+               ELSE IF LOG-SCORER EQUALS "PLAYER" THEN
+                   ADD 1 TO RECON-PLAYER-TOTAL
+               ELSE IF LOG-SCORER EQUALS "COM" THEN
+                   ADD 1 TO RECON-COM-TOTAL
+               END-IF
+               PERFORM READ-LOG-RECORD
+           END-PERFORM
+           CLOSE GAME-LOG-FILE
+           IF RECON-PLAYER-TOTAL EQUALS PLAYER-SCORE
+                   AND RECON-COM-TOTAL EQUALS COM-SCORE THEN
+               DISPLAY "RECONCILIATION OK - LOG MATCHES FINAL SCORE "
+                   RECON-PLAYER-TOTAL " - " RECON-COM-TOTAL
+           ELSE
+               DISPLAY "RECONCILIATION MISMATCH - LOG "
+                   RECON-PLAYER-TOTAL "-" RECON-COM-TOTAL
+                   " VS DISPLAYED " PLAYER-SCORE "-" COM-SCORE
+           END-IF.
+
+       READ-LOG-RECORD.
+           READ GAME-LOG-FILE
+               AT END MOVE 1 TO RECON-EOF-SWITCH
+           END-READ.
+
        SHOW-SCORE.
            CALL "showAt" USING
                BY REFERENCE "        "
@@ -259,5 +407,14 @@
                BY VALUE 27
                BY VALUE 4
            END-CALL
-           DISPLAY "PLAYER: " PLAYER-SCORE " COM: " COM-SCORE.
+           DISPLAY "PLAYER: " PLAYER-SCORE " COM: " COM-SCORE
+           PERFORM PUSH-SCOREBOARD.
+
+       PUSH-SCOREBOARD.
+           MOVE PLAYER-SCORE TO SCB-PLAYER-SCORE
+           MOVE COM-SCORE TO SCB-COM-SCORE
+           MOVE STARTED TO SCB-STARTED
+           OPEN OUTPUT GAME-SCOREBOARD-FILE
+           WRITE GAME-SCOREBOARD-RECORD
+           CLOSE GAME-SCOREBOARD-FILE.
        END PROGRAM GAME.
\ No newline at end of file
