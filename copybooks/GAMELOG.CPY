@@ -0,0 +1,7 @@
+      * GAMELOG.CPY
+      * Record layout for GAME's sequential point-by-point match log.
+           05 LOG-DATE PIC 9(8).
+           05 LOG-TIME PIC 9(6).
+           05 LOG-SCORER PIC X(6).
+           05 LOG-PLAYER-SCORE PIC 9(3).
+           05 LOG-COM-SCORE PIC 9(3).
