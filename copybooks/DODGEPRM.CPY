@@ -0,0 +1,11 @@
+      * DODGEPRM.CPY
+      * Record layout for DODGER's tunable difficulty parameter file.
+      * Fixed-width positional text record so it can be hand-edited
+      * without recompiling DODGER. Holds the starting values and the
+      * per-ramp step amounts used by the ramp logic in MAIN-PROCEDURE.
+           05 PRM-DELAY-TIME PIC 99.
+           05 PRM-MAX-TIMER PIC 99V99.
+           05 PRM-OBSTACLE-TIME PIC 9V99.
+           05 PRM-DELAY-STEP PIC 9.
+           05 PRM-MAX-TIMER-STEP PIC 9V99.
+           05 PRM-OBSTACLE-TIME-STEP PIC 9V99.
