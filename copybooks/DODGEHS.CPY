@@ -0,0 +1,9 @@
+      * DODGEHS.CPY
+      * Record layout for the DODGER high-score file.
+      * Shared between DODGER (writer) and DODGETOP (reader/report).
+           05 HS-KEY.
+               10 HS-DATE PIC 9(8).
+               10 HS-TIME PIC 9(6).
+           05 HS-SURVIVAL-TICKS PIC 9(6).
+           05 HS-OBSTACLES-REACHED PIC 9(4).
+           05 HS-PENALTY-POINTS PIC 9(4).
