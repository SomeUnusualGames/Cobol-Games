@@ -0,0 +1,8 @@
+      * GAMESCB.CPY
+      * Record layout for GAME's live spectator scoreboard feed.
+      * Rewritten every time SHOW-SCORE runs so a second display
+      * program (an office TV board) can poll it for the current
+      * score and whether a rally is in progress.
+           05 SCB-PLAYER-SCORE PIC 9(3).
+           05 SCB-COM-SCORE PIC 9(3).
+           05 SCB-STARTED PIC 9.
