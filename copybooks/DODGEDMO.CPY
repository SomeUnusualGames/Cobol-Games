@@ -0,0 +1,6 @@
+      * DODGEDMO.CPY
+      * Record layout for DODGER's attract-mode demo script file.
+      * One canned move character per record, replayed in order
+      * whenever the player has been idle for a while, looping back
+      * to the first record once the script runs out.
+           05 DEMO-MOVE PIC X.
