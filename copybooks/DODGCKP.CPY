@@ -0,0 +1,20 @@
+      * DODGCKP.CPY
+      * Record layout for DODGER's save/resume checkpoint file.
+      * Snapshots the full board state: mountain profile, player
+      * position, live obstacles and the current difficulty ramp.
+           05 CKP-PLAYER-X PIC 99.
+           05 CKP-PLAYER-Y PIC 99.
+           05 CKP-DELAY-TIME PIC 99.
+           05 CKP-TIMER PIC S99V99.
+           05 CKP-MAX-TIMER PIC 99V99.
+           05 CKP-OBSTACLE-TIME PIC 9V99.
+           05 CKP-OBSTACLE-COUNTER PIC 9.
+           05 CKP-OBSTACLE-I PIC 99.
+           05 CKP-SURVIVAL-TICKS PIC 9(6).
+           05 CKP-OBSTACLES-REACHED PIC 9(4).
+           05 CKP-PENALTY-POINTS PIC 9(4).
+           05 CKP-Y-POSITION PIC 9 OCCURS 64 TIMES.
+           05 CKP-OBSTACLES-X PIC 99 OCCURS 10 TIMES.
+           05 CKP-OBSTACLES-Y PIC 99 OCCURS 10 TIMES.
+           05 CKP-OBSTACLE-TYPE PIC 9 OCCURS 10 TIMES.
+           05 CKP-OBSTACLE-Y-DIR PIC S9 OCCURS 10 TIMES.
