@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DODGETOP.
+       AUTHOR. SomeUnusualGames
+      * Companion report for DODGER's high-score file: lists the
+      * ten best runs recorded, ranked by obstacles survived.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DODGER-HS-FILE ASSIGN TO "DODGEHS"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY HS-KEY
+               FILE STATUS HS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DODGER-HS-FILE.
+       01 DODGER-HS-RECORD.
+           COPY DODGEHS.
+       WORKING-STORAGE SECTION.
+       01 HS-FILE-STATUS PIC XX VALUE ZERO.
+       01 TOP-TABLE.
+           05 TOP-ENTRY OCCURS 10 TIMES INDEXED BY TOP-I.
+               10 TOP-DATE PIC 9(8) VALUE ZERO.
+               10 TOP-TIME PIC 9(6) VALUE ZERO.
+               10 TOP-SURVIVAL-TICKS PIC 9(6) VALUE ZERO.
+               10 TOP-OBSTACLES-REACHED PIC 9(4) VALUE ZERO.
+       01 TOP-COUNT PIC 99 VALUE ZERO.
+       01 INSERT-POS PIC 99 VALUE ZERO.
+       01 SHIFT-I PIC 99 VALUE ZERO.
+       01 RANK-I PIC 99 VALUE ZERO.
+       01 WS-EOF-SWITCH PIC 9 VALUE ZERO.
+           88 AT-END-OF-FILE VALUE 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT DODGER-HS-FILE
+           IF HS-FILE-STATUS EQUALS "35" THEN
+               DISPLAY "No high scores recorded yet."
+               STOP RUN
+           END-IF
+           PERFORM READ-NEXT-SCORE
+           PERFORM UNTIL AT-END-OF-FILE
+               PERFORM RANK-SCORE
+               PERFORM READ-NEXT-SCORE
+           END-PERFORM
+           CLOSE DODGER-HS-FILE
+           PERFORM PRINT-TOP-TABLE.
+       STOP RUN.
+
+       READ-NEXT-SCORE.
+           READ DODGER-HS-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF-SWITCH
+           END-READ.
+
+       RANK-SCORE.
+           MOVE 1 TO INSERT-POS
+           PERFORM UNTIL INSERT-POS > TOP-COUNT
+               IF HS-OBSTACLES-REACHED >
+                       TOP-OBSTACLES-REACHED(INSERT-POS) THEN
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO INSERT-POS
+           END-PERFORM
+           IF INSERT-POS > 10 THEN
+               EXIT PARAGRAPH
+           END-IF
+           IF TOP-COUNT LESS THAN 10 THEN
+               ADD 1 TO TOP-COUNT
+           END-IF
+           PERFORM VARYING SHIFT-I FROM TOP-COUNT BY -1
+                   UNTIL SHIFT-I <= INSERT-POS
+               MOVE TOP-ENTRY(SHIFT-I - 1) TO TOP-ENTRY(SHIFT-I)
+           END-PERFORM
+           MOVE HS-DATE TO TOP-DATE(INSERT-POS)
+           MOVE HS-TIME TO TOP-TIME(INSERT-POS)
+           MOVE HS-SURVIVAL-TICKS TO TOP-SURVIVAL-TICKS(INSERT-POS)
+           MOVE HS-OBSTACLES-REACHED
+               TO TOP-OBSTACLES-REACHED(INSERT-POS).
+
+       PRINT-TOP-TABLE.
+           DISPLAY "==== DODGER TOP 10 RUNS ===="
+           DISPLAY "RANK  DATE      TIME    SURVIVAL  OBSTACLES"
+           PERFORM VARYING RANK-I FROM 1 BY 1 UNTIL RANK-I > TOP-COUNT
+               DISPLAY RANK-I " " TOP-DATE(RANK-I) " "
+                   TOP-TIME(RANK-I) " " TOP-SURVIVAL-TICKS(RANK-I)
+                   "      " TOP-OBSTACLES-REACHED(RANK-I)
+           END-PERFORM.
+       END PROGRAM DODGETOP.
