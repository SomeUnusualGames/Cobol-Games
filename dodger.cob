@@ -1,10 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DODGER.
        AUTHOR. SomeUnusualGames
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DODGER-HS-FILE ASSIGN TO "DODGEHS"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY HS-KEY
+               FILE STATUS HS-FILE-STATUS.
+           SELECT DODGER-PRM-FILE ASSIGN TO "DODGEPRM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS PRM-FILE-STATUS.
+           SELECT DODGER-CKP-FILE ASSIGN TO "DODGECKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS CKP-FILE-STATUS.
+           SELECT DODGER-DEMO-FILE ASSIGN TO "DODGEDMO"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS DEMO-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD DODGER-HS-FILE.
+       01 DODGER-HS-RECORD.
+           COPY DODGEHS.
+       FD DODGER-PRM-FILE.
+       01 DODGER-PRM-RECORD.
+           COPY DODGEPRM.
+       FD DODGER-CKP-FILE.
+       01 DODGER-CKP-RECORD.
+           COPY DODGCKP.
+       FD DODGER-DEMO-FILE.
+       01 DODGER-DEMO-RECORD.
+           COPY DODGEDMO.
        WORKING-STORAGE SECTION.
        01 RAND-NUM USAGE COMP-1.
        01 DATE-SEED PIC 9(16).
+       01 HS-FILE-STATUS PIC XX VALUE ZERO.
+       01 PRM-FILE-STATUS PIC XX VALUE ZERO.
+       01 CKP-FILE-STATUS PIC XX VALUE ZERO.
+       01 DEMO-FILE-STATUS PIC XX VALUE ZERO.
+       01 RESUME-SWITCH PIC 9 VALUE ZERO.
+           88 RESUME-MODE VALUE 1.
+       01 RESUME-ANSWER PIC X VALUE SPACE.
+       01 CHECKPOINT-SWITCH PIC 9 VALUE ZERO.
+           88 CHECKPOINT-SAVED VALUE 1.
+       01 HS-WRITE-SWITCH PIC 9 VALUE ZERO.
+       01 HS-WRITE-TRIES PIC 99 VALUE ZERO.
+       01 IDLE-TICKS PIC 9(4) VALUE ZERO.
+       01 IDLE-THRESHOLD PIC 9(4) VALUE 0030.
+       01 DEMO-SWITCH PIC 9 VALUE ZERO.
+           88 ATTRACT-MODE VALUE 1.
+       01 DEMO-OPEN-SWITCH PIC 9 VALUE ZERO.
+           88 DEMO-IS-OPEN VALUE 1.
+       01 RUN-STATS.
+           05 RUN-SURVIVAL-TICKS PIC 9(6) VALUE ZERO.
+           05 RUN-OBSTACLES-REACHED PIC 9(4) VALUE ZERO.
+       01 RAMP-STEPS.
+           05 RAMP-DELAY-STEP PIC 9 VALUE 1.
+           05 RAMP-MAX-TIMER-STEP USAGE COMP-1 VALUE 1.0.
+           05 RAMP-OBSTACLE-TIME-STEP USAGE COMP-1 VALUE 0.01.
        01 GAME.
            05 KEEP-PLAYING PIC 9 VALUE 1.
            05 STARTED PIC 9 VALUE ZERO.
@@ -28,9 +82,16 @@
            05 MAX-TIMER USAGE COMP-1 VALUE 15.0.
            05 OBSTACLES-Y PIC 99 OCCURS 10 TIMES VALUE ZERO.
            05 OBSTACLES-X PIC 99 OCCURS 10 TIMES VALUE ZERO.
+           05 OBSTACLE-TYPE PIC 9 OCCURS 10 TIMES VALUE ZERO.
+               88 OBSTACLE-IS-NORMAL VALUE 1.
+               88 OBSTACLE-IS-POINTS VALUE 2.
+               88 OBSTACLE-IS-DIAGONAL VALUE 3.
+           05 OBSTACLE-Y-DIR PIC S9 OCCURS 10 TIMES VALUE ZERO.
            05 OBSTACLE-COUNTER PIC 9 VALUE ZERO.
            05 OBSTACLE-TIME USAGE COMP-1 VALUE 0.33.
            05 OBSTACLE-I PIC 99 VALUE 0.
+           05 PENALTY-POINTS PIC 9(4) VALUE ZERO.
+       01 PENALTY-DISPLAY PIC ZZZ9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       **   **** **   *****  *****  *****
@@ -39,16 +100,25 @@
       *  * *  * *  * *****  *      **** 
       * *  *  * * *  *   *  *      *  *
       **   **** **   *****  *****  *   *
+           PERFORM INIT-PARAMETERS
+           PERFORM CHECK-RESUME
            CALL "initWindow"
            CALL "hideCursor"
-           PERFORM INIT-MOUNTAINS
+           IF NOT RESUME-MODE THEN
+               PERFORM INIT-MOUNTAINS
+           END-IF
            PERFORM DRAW-PLAYER.
            PERFORM UNTIL KEEP-PLAYING EQUALS ZERO
                CALL "getKey" RETURNING KEYPRESSED
                MOVE FUNCTION CHAR(KEYPRESSED + 1) TO CHAR-PRESSED
+               PERFORM CHECK-IDLE
                PERFORM DRAW-PLAYER
                EVALUATE FUNCTION LOWER-CASE(CHAR-PRESSED)
                    WHEN "q" MOVE ZERO TO KEEP-PLAYING
+                   WHEN "c"
+                       PERFORM SAVE-CHECKPOINT
+                       MOVE 1 TO CHECKPOINT-SWITCH
+                       MOVE ZERO TO KEEP-PLAYING
                    WHEN "w"
                        IF PLAYER-Y GREATER THAN 11 THEN
                            PERFORM CLEAR-PLAYER
@@ -79,8 +149,10 @@
                PERFORM DRAW-BORDERS
                PERFORM DRAW-MOUNTAINS
                PERFORM DRAW-OBSTACLES
+               PERFORM DRAW-PENALTY-POINTS
                PERFORM CHECK-COLLISION
                CALL "delay" USING BY VALUE DELAY-TIME
+               ADD 1 TO RUN-SURVIVAL-TICKS
                PERFORM UPDATE-MOUNTAINS
                PERFORM CLEAR-OBSTACLES
                SUBTRACT OBSTACLE-TIME FROM TIMER
@@ -89,13 +161,14 @@
                    IF OBSTACLE-I EQUALS 3 THEN
                        MOVE 0 TO OBSTACLE-I
                        IF OBSTACLE-TIME GREATER THAN 0.1 THEN
-                           SUBTRACT 0.01 FROM OBSTACLE-TIME
+                           SUBTRACT RAMP-OBSTACLE-TIME-STEP FROM
+                               OBSTACLE-TIME
                        END-IF
                        IF DELAY-TIME GREATER THAN 3 THEN
-                           SUBTRACT 1 FROM DELAY-TIME
+                           SUBTRACT RAMP-DELAY-STEP FROM DELAY-TIME
                        END-IF
                        IF MAX-TIMER GREATER THAN 1.0 THEN
-                           SUBTRACT 1.0 FROM MAX-TIMER
+                           SUBTRACT RAMP-MAX-TIMER-STEP FROM MAX-TIMER
                        END-IF
                    END-IF
                    MOVE MAX-TIMER TO TIMER
@@ -106,7 +179,9 @@
                            MOVE 60 TO OBSTACLES-X(I)
                            MOVE FUNCTION RANDOM TO RAND-NUM
                            COMPUTE OBSTACLES-Y(I) = 11 + RAND-NUM * 3
+                           PERFORM PICK-OBSTACLE-TYPE
                            ADD 1 TO OBSTACLE-COUNTER
+                           ADD 1 TO RUN-OBSTACLES-REACHED
                            IF OBSTACLE-COUNTER EQUALS 2 THEN
                                EXIT PERFORM
                            END-IF
@@ -116,8 +191,191 @@
                END-IF
                CALL "resetWindow"
            END-PERFORM.
+           IF NOT CHECKPOINT-SAVED THEN
+               PERFORM WRITE-HIGH-SCORE
+           END-IF.
        STOP RUN.
-       
+
+       WRITE-HIGH-SCORE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HS-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HS-TIME
+           MOVE RUN-SURVIVAL-TICKS TO HS-SURVIVAL-TICKS
+           MOVE RUN-OBSTACLES-REACHED TO HS-OBSTACLES-REACHED
+           MOVE PENALTY-POINTS TO HS-PENALTY-POINTS
+           OPEN I-O DODGER-HS-FILE
+           IF HS-FILE-STATUS EQUALS "35" THEN
+               OPEN OUTPUT DODGER-HS-FILE
+               CLOSE DODGER-HS-FILE
+               OPEN I-O DODGER-HS-FILE
+           END-IF
+           MOVE 1 TO HS-WRITE-SWITCH
+           MOVE ZERO TO HS-WRITE-TRIES
+           PERFORM UNTIL HS-WRITE-SWITCH EQUALS ZERO
+               WRITE DODGER-HS-RECORD
+                   INVALID KEY
+                       ADD 1 TO HS-TIME
+                       ADD 1 TO HS-WRITE-TRIES
+                       IF HS-WRITE-TRIES > 59 THEN
+                           MOVE ZERO TO HS-WRITE-SWITCH
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE ZERO TO HS-WRITE-SWITCH
+               END-WRITE
+           END-PERFORM
+           IF HS-FILE-STATUS NOT EQUALS "00" THEN
+               DISPLAY "WARNING: high score not saved, status "
+                   HS-FILE-STATUS
+           END-IF
+           CLOSE DODGER-HS-FILE.
+
+       INIT-PARAMETERS.
+           OPEN INPUT DODGER-PRM-FILE
+           IF PRM-FILE-STATUS EQUALS "35" THEN
+               EXIT PARAGRAPH
+           END-IF
+           READ DODGER-PRM-FILE
+               NOT AT END
+                   MOVE PRM-DELAY-TIME TO DELAY-TIME
+                   MOVE PRM-MAX-TIMER TO MAX-TIMER
+                   MOVE PRM-MAX-TIMER TO TIMER
+                   MOVE PRM-OBSTACLE-TIME TO OBSTACLE-TIME
+                   MOVE PRM-DELAY-STEP TO RAMP-DELAY-STEP
+                   MOVE PRM-MAX-TIMER-STEP TO RAMP-MAX-TIMER-STEP
+                   MOVE PRM-OBSTACLE-TIME-STEP TO
+                       RAMP-OBSTACLE-TIME-STEP
+           END-READ
+           CLOSE DODGER-PRM-FILE.
+
+       CHECK-RESUME.
+           OPEN INPUT DODGER-CKP-FILE
+           IF CKP-FILE-STATUS EQUALS "35" THEN
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Saved game found. Resume? (y/n) " WITH NO ADVANCING
+           ACCEPT RESUME-ANSWER
+           IF FUNCTION LOWER-CASE(RESUME-ANSWER) EQUALS "y" THEN
+               READ DODGER-CKP-FILE
+                   NOT AT END
+                       MOVE 1 TO RESUME-SWITCH
+                       MOVE CKP-PLAYER-X TO PLAYER-X
+                       MOVE CKP-PLAYER-Y TO PLAYER-Y
+                       MOVE CKP-DELAY-TIME TO DELAY-TIME
+                       MOVE CKP-TIMER TO TIMER
+                       MOVE CKP-MAX-TIMER TO MAX-TIMER
+                       MOVE CKP-OBSTACLE-TIME TO OBSTACLE-TIME
+                       MOVE CKP-OBSTACLE-COUNTER TO OBSTACLE-COUNTER
+                       MOVE CKP-OBSTACLE-I TO OBSTACLE-I
+                       MOVE CKP-SURVIVAL-TICKS TO RUN-SURVIVAL-TICKS
+                       MOVE CKP-OBSTACLES-REACHED TO
+                           RUN-OBSTACLES-REACHED
+                       MOVE CKP-PENALTY-POINTS TO PENALTY-POINTS
+                       MOVE 1 TO I
+                       PERFORM UNTIL I > 64
+                           MOVE CKP-Y-POSITION(I) TO Y-POSITION(I)
+                           ADD 1 TO I
+                       END-PERFORM
+                       MOVE 1 TO I
+                       PERFORM UNTIL I > 10
+                           MOVE CKP-OBSTACLES-X(I) TO OBSTACLES-X(I)
+                           MOVE CKP-OBSTACLES-Y(I) TO OBSTACLES-Y(I)
+                           MOVE CKP-OBSTACLE-TYPE(I) TO
+                               OBSTACLE-TYPE(I)
+                           MOVE CKP-OBSTACLE-Y-DIR(I) TO
+                               OBSTACLE-Y-DIR(I)
+                           ADD 1 TO I
+                       END-PERFORM
+               END-READ
+           END-IF
+           CLOSE DODGER-CKP-FILE
+           IF RESUME-MODE THEN
+               DELETE FILE DODGER-CKP-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE PLAYER-X TO CKP-PLAYER-X
+           MOVE PLAYER-Y TO CKP-PLAYER-Y
+           MOVE DELAY-TIME TO CKP-DELAY-TIME
+           MOVE TIMER TO CKP-TIMER
+           MOVE MAX-TIMER TO CKP-MAX-TIMER
+           MOVE OBSTACLE-TIME TO CKP-OBSTACLE-TIME
+           MOVE OBSTACLE-COUNTER TO CKP-OBSTACLE-COUNTER
+           MOVE OBSTACLE-I TO CKP-OBSTACLE-I
+           MOVE RUN-SURVIVAL-TICKS TO CKP-SURVIVAL-TICKS
+           MOVE RUN-OBSTACLES-REACHED TO CKP-OBSTACLES-REACHED
+           MOVE PENALTY-POINTS TO CKP-PENALTY-POINTS
+           MOVE 1 TO I
+           PERFORM UNTIL I > 64
+               MOVE Y-POSITION(I) TO CKP-Y-POSITION(I)
+               ADD 1 TO I
+           END-PERFORM
+           MOVE 1 TO I
+           PERFORM UNTIL I > 10
+               MOVE OBSTACLES-X(I) TO CKP-OBSTACLES-X(I)
+               MOVE OBSTACLES-Y(I) TO CKP-OBSTACLES-Y(I)
+               MOVE OBSTACLE-TYPE(I) TO CKP-OBSTACLE-TYPE(I)
+               MOVE OBSTACLE-Y-DIR(I) TO CKP-OBSTACLE-Y-DIR(I)
+               ADD 1 TO I
+           END-PERFORM
+           OPEN OUTPUT DODGER-CKP-FILE
+           WRITE DODGER-CKP-RECORD
+           CLOSE DODGER-CKP-FILE.
+
+       PICK-OBSTACLE-TYPE.
+           MOVE FUNCTION RANDOM TO RAND-NUM
+           IF RAND-NUM > 0.9 THEN
+               MOVE 3 TO OBSTACLE-TYPE(I)
+               MOVE 1 TO OBSTACLE-Y-DIR(I)
+           ELSE IF RAND-NUM > 0.75 THEN
+               MOVE 2 TO OBSTACLE-TYPE(I)
+               MOVE ZERO TO OBSTACLE-Y-DIR(I)
+           ELSE
+               MOVE 1 TO OBSTACLE-TYPE(I)
+               MOVE ZERO TO OBSTACLE-Y-DIR(I)
+           END-IF.
+
+       CHECK-IDLE.
+           EVALUATE FUNCTION LOWER-CASE(CHAR-PRESSED)
+               WHEN "q" WHEN "c" WHEN "w" WHEN "s" WHEN "d" WHEN "a"
+                   MOVE ZERO TO IDLE-TICKS
+                   MOVE ZERO TO DEMO-SWITCH
+                   PERFORM CLOSE-DEMO-IF-OPEN
+               WHEN OTHER
+                   ADD 1 TO IDLE-TICKS
+                   IF IDLE-TICKS > IDLE-THRESHOLD THEN
+                       MOVE 1 TO DEMO-SWITCH
+                   END-IF
+           END-EVALUATE
+           IF ATTRACT-MODE THEN
+               PERFORM READ-DEMO-MOVE
+           END-IF.
+
+       READ-DEMO-MOVE.
+           IF NOT DEMO-IS-OPEN THEN
+               OPEN INPUT DODGER-DEMO-FILE
+               IF DEMO-FILE-STATUS EQUALS "35" THEN
+                   MOVE ZERO TO DEMO-SWITCH
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 1 TO DEMO-OPEN-SWITCH
+           END-IF
+           READ DODGER-DEMO-FILE
+               AT END
+                   CLOSE DODGER-DEMO-FILE
+                   OPEN INPUT DODGER-DEMO-FILE
+                   READ DODGER-DEMO-FILE
+                       AT END MOVE ZERO TO DEMO-SWITCH
+                   END-READ
+           END-READ
+           IF DEMO-IS-OPEN THEN
+               MOVE DEMO-MOVE TO CHAR-PRESSED
+           END-IF.
+
+       CLOSE-DEMO-IF-OPEN.
+           IF DEMO-IS-OPEN THEN
+               CLOSE DODGER-DEMO-FILE
+               MOVE ZERO TO DEMO-OPEN-SWITCH
+           END-IF.
+
        INIT-MOUNTAINS.
            MOVE FUNCTION CURRENT-DATE(9:8) TO DATE-SEED
            MOVE FUNCTION RANDOM(DATE-SEED) TO RAND-NUM
@@ -225,6 +483,16 @@
                        BY VALUE 2
                    END-CALL
                    SUBTRACT 1 FROM OBSTACLES-X(I)
+                   IF OBSTACLE-IS-DIAGONAL(I) THEN
+                       ADD OBSTACLE-Y-DIR(I) TO OBSTACLES-Y(I)
+                       IF OBSTACLES-Y(I) LESS THAN 11 THEN
+                           MOVE 11 TO OBSTACLES-Y(I)
+                           MOVE 1 TO OBSTACLE-Y-DIR(I)
+                       ELSE IF OBSTACLES-Y(I) GREATER THAN 14 THEN
+                           MOVE 14 TO OBSTACLES-Y(I)
+                           MOVE -1 TO OBSTACLE-Y-DIR(I)
+                       END-IF
+                   END-IF
                END-IF
                ADD 1 TO I
            END-PERFORM.
@@ -233,22 +501,59 @@
            MOVE 1 TO I
            PERFORM UNTIL I > 10
                IF OBSTACLES-X(I) > 0 THEN
-                   CALL "showAt" USING
-                       BY REFERENCE "L"
-                       BY VALUE OBSTACLES-X(I)
-                       BY VALUE OBSTACLES-Y(I)
-                       BY VALUE 4
-                   END-CALL
+                   EVALUATE TRUE
+                       WHEN OBSTACLE-IS-POINTS(I)
+                           CALL "showAt" USING
+                               BY REFERENCE "$"
+                               BY VALUE OBSTACLES-X(I)
+                               BY VALUE OBSTACLES-Y(I)
+                               BY VALUE 4
+                           END-CALL
+                       WHEN OBSTACLE-IS-DIAGONAL(I)
+                           CALL "showAt" USING
+                               BY REFERENCE "V"
+                               BY VALUE OBSTACLES-X(I)
+                               BY VALUE OBSTACLES-Y(I)
+                               BY VALUE 4
+                           END-CALL
+                       WHEN OTHER
+                           CALL "showAt" USING
+                               BY REFERENCE "L"
+                               BY VALUE OBSTACLES-X(I)
+                               BY VALUE OBSTACLES-Y(I)
+                               BY VALUE 4
+                           END-CALL
+                   END-EVALUATE
                END-IF
                ADD 1 TO I
            END-PERFORM.
 
+       DRAW-PENALTY-POINTS.
+           MOVE PENALTY-POINTS TO PENALTY-DISPLAY
+           CALL "showAt" USING
+               BY REFERENCE PENALTY-DISPLAY
+               BY VALUE 1
+               BY VALUE 16
+               BY VALUE 4
+           END-CALL.
+
        CHECK-COLLISION.
            MOVE 1 TO I
            PERFORM UNTIL I > 10
                IF PLAYER-X = OBSTACLES-X(I)
                   AND PLAYER-Y = OBSTACLES-Y(I) THEN
-                  MOVE ZERO TO KEEP-PLAYING
+                  IF OBSTACLE-IS-POINTS(I) THEN
+                      ADD 1 TO PENALTY-POINTS
+                      CALL "showAt" USING
+                          BY REFERENCE " "
+                          BY VALUE OBSTACLES-X(I)
+                          BY VALUE OBSTACLES-Y(I)
+                          BY VALUE 2
+                      END-CALL
+                      MOVE ZERO TO OBSTACLES-X(I)
+                  ELSE
+                      MOVE ZERO TO KEEP-PLAYING
+                  END-IF
                END-IF
                ADD 1 TO I
            END-PERFORM.
