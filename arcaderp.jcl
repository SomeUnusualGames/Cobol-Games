@@ -0,0 +1,14 @@
+//ARCARPT  JOB (ACCTNO),'ARCADE RPT',CLASS=A,MSGCLASS=X,
+//             TIME=(0,5)
+//*--------------------------------------------------------------*
+//* NIGHTLY CONSOLIDATED ARCADE REPORT.  RUNS AFTER HOURS ONCE
+//* DODGER AND GAME HAVE FINISHED WRITING THEIR FILES FOR THE DAY.
+//* PRODUCES TOP DODGER RUNS, GAME WIN/LOSS TALLIES AND WEEKLY
+//* SESSION COUNTS FOR BOTH PROGRAMS.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=ARCADERP
+//STEPLIB  DD DSN=ARCADE.LOADLIB,DISP=SHR
+//DODGEHS  DD DSN=ARCADE.DODGER.HSCORE,DISP=SHR
+//GAMELOG  DD DSN=ARCADE.GAME.MATCHLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
