@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCADERP.
+       AUTHOR. SomeUnusualGames
+      * Nightly consolidated arcade report. Reads DODGER's high-score
+      * file and GAME's match-log file and produces one combined
+      * report: top DODGER runs, GAME win/loss tallies per player, and
+      * total sessions played across both programs in the last week.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DODGER-HS-FILE ASSIGN TO "DODGEHS"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY HS-KEY
+               FILE STATUS HS-FILE-STATUS.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS LOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DODGER-HS-FILE.
+       01 DODGER-HS-RECORD.
+           COPY DODGEHS.
+       FD GAME-LOG-FILE.
+       01 GAME-LOG-RECORD.
+           COPY GAMELOG.
+       WORKING-STORAGE SECTION.
+       01 HS-FILE-STATUS PIC XX VALUE ZERO.
+       01 LOG-FILE-STATUS PIC XX VALUE ZERO.
+       01 WEEK-CUTOFF.
+           05 WEEK-CUTOFF-DATE PIC 9(8).
+           05 WEEK-CUTOFF-DAYS PIC 9(8).
+       01 TOTAL-SESSIONS-WEEK PIC 9(6) VALUE ZERO.
+       01 TOP-TABLE.
+           05 TOP-ENTRY OCCURS 10 TIMES INDEXED BY TOP-I.
+               10 TOP-DATE PIC 9(8) VALUE ZERO.
+               10 TOP-TIME PIC 9(6) VALUE ZERO.
+               10 TOP-SURVIVAL-TICKS PIC 9(6) VALUE ZERO.
+               10 TOP-OBSTACLES-REACHED PIC 9(4) VALUE ZERO.
+       01 TOP-COUNT PIC 99 VALUE ZERO.
+       01 INSERT-POS PIC 99 VALUE ZERO.
+       01 SHIFT-I PIC 99 VALUE ZERO.
+       01 RANK-I PIC 99 VALUE ZERO.
+       01 DODGER-TOTALS.
+           05 DODGER-SESSIONS-ALL PIC 9(6) VALUE ZERO.
+           05 DODGER-SESSIONS-WEEK PIC 9(6) VALUE ZERO.
+       01 GAME-TOTALS.
+           05 GAME-SESSIONS-ALL PIC 9(6) VALUE ZERO.
+           05 GAME-SESSIONS-WEEK PIC 9(6) VALUE ZERO.
+           05 GAME-PLAYER-WINS PIC 9(6) VALUE ZERO.
+           05 GAME-COM-WINS PIC 9(6) VALUE ZERO.
+       01 LAST-SESSION.
+           05 LAST-PLAYER-SCORE PIC 9(3) VALUE ZERO.
+           05 LAST-COM-SCORE PIC 9(3) VALUE ZERO.
+           05 LAST-SESSION-OPEN PIC 9 VALUE ZERO.
+               88 SESSION-IS-OPEN VALUE 1.
+       01 HS-EOF-SWITCH PIC 9 VALUE ZERO.
+           88 HS-AT-END VALUE 1.
+       01 LOG-EOF-SWITCH PIC 9 VALUE ZERO.
+           88 LOG-AT-END VALUE 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM COMPUTE-WEEK-CUTOFF
+           PERFORM PROCESS-DODGER-HISTORY
+           PERFORM PROCESS-GAME-LOG
+           PERFORM PRINT-REPORT.
+       STOP RUN.
+
+       COMPUTE-WEEK-CUTOFF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WEEK-CUTOFF-DATE
+           COMPUTE WEEK-CUTOFF-DAYS =
+               FUNCTION INTEGER-OF-DATE(WEEK-CUTOFF-DATE) - 7
+           COMPUTE WEEK-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WEEK-CUTOFF-DAYS).
+
+       PROCESS-DODGER-HISTORY.
+           OPEN INPUT DODGER-HS-FILE
+           IF HS-FILE-STATUS EQUALS "35" THEN
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM READ-NEXT-SCORE
+           PERFORM UNTIL HS-AT-END
+               ADD 1 TO DODGER-SESSIONS-ALL
+               IF HS-DATE >= WEEK-CUTOFF-DATE THEN
+                   ADD 1 TO DODGER-SESSIONS-WEEK
+               END-IF
+               PERFORM RANK-SCORE
+               PERFORM READ-NEXT-SCORE
+           END-PERFORM
+           CLOSE DODGER-HS-FILE.
+
+       READ-NEXT-SCORE.
+           READ DODGER-HS-FILE NEXT RECORD
+               AT END MOVE 1 TO HS-EOF-SWITCH
+           END-READ.
+
+       RANK-SCORE.
+           MOVE 1 TO INSERT-POS
+           PERFORM UNTIL INSERT-POS > TOP-COUNT
+               IF HS-OBSTACLES-REACHED >
+                       TOP-OBSTACLES-REACHED(INSERT-POS) THEN
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO INSERT-POS
+           END-PERFORM
+           IF INSERT-POS > 10 THEN
+               EXIT PARAGRAPH
+           END-IF
+           IF TOP-COUNT LESS THAN 10 THEN
+               ADD 1 TO TOP-COUNT
+           END-IF
+           PERFORM VARYING SHIFT-I FROM TOP-COUNT BY -1
+                   UNTIL SHIFT-I <= INSERT-POS
+               MOVE TOP-ENTRY(SHIFT-I - 1) TO TOP-ENTRY(SHIFT-I)
+           END-PERFORM
+           MOVE HS-DATE TO TOP-DATE(INSERT-POS)
+           MOVE HS-TIME TO TOP-TIME(INSERT-POS)
+           MOVE HS-SURVIVAL-TICKS TO TOP-SURVIVAL-TICKS(INSERT-POS)
+           MOVE HS-OBSTACLES-REACHED
+               TO TOP-OBSTACLES-REACHED(INSERT-POS).
+
+       PROCESS-GAME-LOG.
+           OPEN INPUT GAME-LOG-FILE
+           IF LOG-FILE-STATUS EQUALS "35" THEN
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM READ-NEXT-LOG-RECORD
+           PERFORM UNTIL LOG-AT-END
+               IF LOG-SCORER EQUALS "START" THEN
+                   PERFORM CLOSE-OUT-SESSION
+                   ADD 1 TO GAME-SESSIONS-ALL
+                   IF LOG-DATE >= WEEK-CUTOFF-DATE THEN
+                       ADD 1 TO GAME-SESSIONS-WEEK
+                   END-IF
+                   MOVE 1 TO LAST-SESSION-OPEN
+                   MOVE ZERO TO LAST-PLAYER-SCORE
+                   MOVE ZERO TO LAST-COM-SCORE
+               ELSE
+                   MOVE LOG-PLAYER-SCORE TO LAST-PLAYER-SCORE
+                   MOVE LOG-COM-SCORE TO LAST-COM-SCORE
+               END-IF
+               PERFORM READ-NEXT-LOG-RECORD
+           END-PERFORM
+           PERFORM CLOSE-OUT-SESSION
+           CLOSE GAME-LOG-FILE.
+
+       READ-NEXT-LOG-RECORD.
+           READ GAME-LOG-FILE
+               AT END MOVE 1 TO LOG-EOF-SWITCH
+           END-READ.
+
+       CLOSE-OUT-SESSION.
+           IF SESSION-IS-OPEN THEN
+               IF LAST-PLAYER-SCORE > LAST-COM-SCORE THEN
+                   ADD 1 TO GAME-PLAYER-WINS
+               ELSE IF LAST-COM-SCORE > LAST-PLAYER-SCORE THEN
+                   ADD 1 TO GAME-COM-WINS
+               END-IF
+               MOVE ZERO TO LAST-SESSION-OPEN
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "======================================"
+           DISPLAY "   NIGHTLY CONSOLIDATED ARCADE REPORT"
+           DISPLAY "======================================"
+           DISPLAY " "
+           DISPLAY "---- TOP DODGER RUNS ----"
+           DISPLAY "RANK  DATE      TIME    SURVIVAL  OBSTACLES"
+           PERFORM VARYING RANK-I FROM 1 BY 1 UNTIL RANK-I > TOP-COUNT
+               DISPLAY RANK-I " " TOP-DATE(RANK-I) " "
+                   TOP-TIME(RANK-I) " " TOP-SURVIVAL-TICKS(RANK-I)
+                   "      " TOP-OBSTACLES-REACHED(RANK-I)
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "---- GAME WIN/LOSS TALLY ----"
+           DISPLAY "PLAYER WINS: " GAME-PLAYER-WINS
+           DISPLAY "COM WINS:    " GAME-COM-WINS
+           DISPLAY " "
+           DISPLAY "---- SESSIONS THIS WEEK ----"
+           DISPLAY "DODGER SESSIONS: " DODGER-SESSIONS-WEEK
+           DISPLAY "GAME SESSIONS:   " GAME-SESSIONS-WEEK
+           COMPUTE TOTAL-SESSIONS-WEEK =
+               DODGER-SESSIONS-WEEK + GAME-SESSIONS-WEEK
+           DISPLAY "TOTAL SESSIONS:  " TOTAL-SESSIONS-WEEK
+           DISPLAY " "
+           DISPLAY "---- ALL-TIME SESSION COUNTS ----"
+           DISPLAY "DODGER SESSIONS: " DODGER-SESSIONS-ALL
+           DISPLAY "GAME SESSIONS:   " GAME-SESSIONS-ALL.
+       END PROGRAM ARCADERP.
